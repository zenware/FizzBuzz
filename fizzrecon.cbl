@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIZZ-RECON.
+      ******************************************************
+      *    FZBZRECON DAY-OVER-DAY CONTROL-TOTAL RECONCILER  *
+      *    COMPARES THE CURRENT RUN'S FZBZTOT GENERATION     *
+      *    AGAINST THE PRIOR GENERATION, RULE BY RULE AND    *
+      *    QUEUE BY QUEUE, AND FLAGS THE STEP FOR REVIEW IF   *
+      *    ANY RULE'S HIT COUNT, ANY QUEUE'S HIT COUNT, OR    *
+      *    THE NUMBER-BUCKET COUNT DISAGREES, SINCE A CHANGED *
+      *    RULE SET BETWEEN GENERATIONS MEANS THE COUNTS ARE  *
+      *    NOT COMPARABLE.  THE ONE-TIME GDG SEED PLACEHOLDER *
+      *    FZBZGDG.JCL'S SEEDGEN STEP CREATES HAS ZERO RECORDS *
+      *    (IT IS ONLY ALLOCATED AND CATALOGUED, NEVER WRITTEN *
+      *    TO), SO THE "PRIOR TOTALS DATASET EMPTY" AT-END     *
+      *    CHECK BELOW ALREADY TREATS IT LIKE "NO PRIOR        *
+      *    GENERATION" WITHOUT NEEDING A SEPARATE SENTINEL     *
+      *    FIELD VALUE.  A VARIANCE SETS RETURN-CODE 4, WHICH  *
+      *    FZBZJOB.JCL'S ROUTE STEP USES (ALONGSIDE FZBZ'S OWN *
+      *    RETURN CODE) TO HOLD BACK ROUTING UNTIL THE RUN IS  *
+      *    REVIEWED.                                          *
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CURRENT-TOTALS-FILE ASSIGN TO TOTCURR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CURR-STATUS.
+           SELECT PRIOR-TOTALS-FILE ASSIGN TO TOTPRIOR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRIOR-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CURRENT-TOTALS-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 645 CHARACTERS.
+           COPY TOTREC REPLACING
+               ==TOT-RECORD==       BY ==CUR-RECORD==
+               ==TOT-RUN-DATE==     BY ==CUR-RUN-DATE==
+               ==TOT-RULE-COUNT==   BY ==CUR-RULE-COUNT==
+               ==TOT-RULE-ENTRY==   BY ==CUR-RULE-ENTRY==
+               ==TOT-RULE-LABEL==   BY ==CUR-RULE-LABEL==
+               ==TOT-RULE-HITS==    BY ==CUR-RULE-HITS==
+               ==TOT-NUMBER-COUNT== BY ==CUR-NUMBER-COUNT==
+               ==TOT-QUEUE-COUNT==  BY ==CUR-QUEUE-COUNT==
+               ==TOT-QUEUE-ENTRY==  BY ==CUR-QUEUE-ENTRY==
+               ==TOT-QUEUE-CODE==   BY ==CUR-QUEUE-CODE==
+               ==TOT-QUEUE-HITS==   BY ==CUR-QUEUE-HITS==.
+       FD  PRIOR-TOTALS-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 645 CHARACTERS.
+           COPY TOTREC REPLACING
+               ==TOT-RECORD==       BY ==PRI-RECORD==
+               ==TOT-RUN-DATE==     BY ==PRI-RUN-DATE==
+               ==TOT-RULE-COUNT==   BY ==PRI-RULE-COUNT==
+               ==TOT-RULE-ENTRY==   BY ==PRI-RULE-ENTRY==
+               ==TOT-RULE-LABEL==   BY ==PRI-RULE-LABEL==
+               ==TOT-RULE-HITS==    BY ==PRI-RULE-HITS==
+               ==TOT-NUMBER-COUNT== BY ==PRI-NUMBER-COUNT==
+               ==TOT-QUEUE-COUNT==  BY ==PRI-QUEUE-COUNT==
+               ==TOT-QUEUE-ENTRY==  BY ==PRI-QUEUE-ENTRY==
+               ==TOT-QUEUE-CODE==   BY ==PRI-QUEUE-CODE==
+               ==TOT-QUEUE-HITS==   BY ==PRI-QUEUE-HITS==.
+       WORKING-STORAGE SECTION.
+       01 WS-CURR-STATUS PIC XX VALUE "00".
+       01 WS-PRIOR-STATUS PIC XX VALUE "00".
+       01 WS-RULE-IDX PIC 9(2).
+       01 WS-VARIANCE-SW PIC X VALUE "N".
+           88 WS-VARIANCE-FOUND VALUE "Y".
+       01 WS-MATCH-IDX PIC 9(2).
+       01 WS-MATCH-SW PIC X.
+           88 WS-MATCH-FOUND VALUE "Y".
+       01 WS-QUEUE-IDX PIC 9(2).
+       01 WS-QUEUE-MATCH-IDX PIC 9(2).
+       01 WS-QUEUE-MATCH-SW PIC X.
+           88 WS-QUEUE-MATCH-FOUND VALUE "Y".
+       PROCEDURE DIVISION.
+       FIZZ-RECON-MAIN SECTION.
+           OPEN INPUT CURRENT-TOTALS-FILE
+           IF WS-CURR-STATUS NOT = "00"
+               DISPLAY "FZBZ0004E CURRENT TOTALS DATASET NOT "
+                   "AVAILABLE - CANNOT RECONCILE"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           READ CURRENT-TOTALS-FILE
+               AT END
+                   DISPLAY "FZBZ0004E CURRENT TOTALS DATASET "
+                       "EMPTY - CANNOT RECONCILE"
+                   CLOSE CURRENT-TOTALS-FILE
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-READ
+           CLOSE CURRENT-TOTALS-FILE
+
+           OPEN INPUT PRIOR-TOTALS-FILE
+           IF WS-PRIOR-STATUS NOT = "00"
+               DISPLAY "FZBZ0005I NO PRIOR TOTALS GENERATION - "
+                   "FIRST RUN, NOTHING TO RECONCILE"
+               MOVE 0 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           READ PRIOR-TOTALS-FILE
+               AT END
+                   DISPLAY "FZBZ0005I PRIOR TOTALS DATASET "
+                       "EMPTY - NOTHING TO RECONCILE"
+                   CLOSE PRIOR-TOTALS-FILE
+                   MOVE 0 TO RETURN-CODE
+                   STOP RUN
+           END-READ
+           CLOSE PRIOR-TOTALS-FILE
+
+      *    THE ONE-TIME GDG SEED PLACEHOLDER FZBZGDG.JCL CREATES WHEN
+      *    THE GDG BASE IS FIRST DEFINED (SO TOTPRIOR(-1) RESOLVES TO
+      *    SOMETHING ON THE VERY FIRST NIGHTLY RUN INSTEAD OF FAILING
+      *    JCL ALLOCATION) IS A TRUE ZERO-RECORD FILE, NOT A RECORD
+      *    WITH A ZERO RULE COUNT - IT IS ALREADY CAUGHT BY THE
+      *    "PRIOR TOTALS DATASET EMPTY" AT-END CHECK ABOVE, SO NO
+      *    FURTHER SENTINEL CHECK IS NEEDED HERE.
+           IF CUR-RULE-COUNT NOT = PRI-RULE-COUNT
+               DISPLAY "FZBZ0006W RULE COUNT CHANGED SINCE PRIOR "
+                   "RUN - COUNTS NOT COMPARABLE"
+               SET WS-VARIANCE-FOUND TO TRUE
+           ELSE
+               PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+                       UNTIL WS-RULE-IDX > CUR-RULE-COUNT
+                   MOVE "N" TO WS-MATCH-SW
+                   PERFORM VARYING WS-MATCH-IDX FROM 1 BY 1
+                           UNTIL WS-MATCH-IDX > PRI-RULE-COUNT
+                       IF CUR-RULE-LABEL (WS-RULE-IDX) =
+                               PRI-RULE-LABEL (WS-MATCH-IDX)
+                           SET WS-MATCH-FOUND TO TRUE
+                           IF CUR-RULE-HITS (WS-RULE-IDX) NOT =
+                                   PRI-RULE-HITS (WS-MATCH-IDX)
+                               DISPLAY "FZBZ0007W RULE "
+                                   CUR-RULE-LABEL (WS-RULE-IDX)
+                                   " COUNT CHANGED - PRIOR "
+                                   PRI-RULE-HITS (WS-MATCH-IDX)
+                                   " CURRENT "
+                                   CUR-RULE-HITS (WS-RULE-IDX)
+                               SET WS-VARIANCE-FOUND TO TRUE
+                           END-IF
+                       END-IF
+                   END-PERFORM
+                   IF NOT WS-MATCH-FOUND
+                       DISPLAY "FZBZ0006W RULE "
+                           CUR-RULE-LABEL (WS-RULE-IDX)
+                           " NOT PRESENT IN PRIOR GENERATION"
+                       SET WS-VARIANCE-FOUND TO TRUE
+                   END-IF
+               END-PERFORM
+               IF CUR-NUMBER-COUNT NOT = PRI-NUMBER-COUNT
+                   DISPLAY "FZBZ0007W NUMBER BUCKET COUNT CHANGED "
+                       "- PRIOR " PRI-NUMBER-COUNT
+                       " CURRENT " CUR-NUMBER-COUNT
+                   SET WS-VARIANCE-FOUND TO TRUE
+               END-IF
+               PERFORM VARYING WS-QUEUE-IDX FROM 1 BY 1
+                       UNTIL WS-QUEUE-IDX > CUR-QUEUE-COUNT
+                   MOVE "N" TO WS-QUEUE-MATCH-SW
+                   PERFORM VARYING WS-QUEUE-MATCH-IDX FROM 1 BY 1
+                           UNTIL WS-QUEUE-MATCH-IDX > PRI-QUEUE-COUNT
+                       IF CUR-QUEUE-CODE (WS-QUEUE-IDX) =
+                               PRI-QUEUE-CODE (WS-QUEUE-MATCH-IDX)
+                           SET WS-QUEUE-MATCH-FOUND TO TRUE
+                           IF CUR-QUEUE-HITS (WS-QUEUE-IDX) NOT =
+                                   PRI-QUEUE-HITS
+                                       (WS-QUEUE-MATCH-IDX)
+                               DISPLAY "FZBZ0007W QUEUE "
+                                   CUR-QUEUE-CODE (WS-QUEUE-IDX)
+                                   " COUNT CHANGED - PRIOR "
+                                   PRI-QUEUE-HITS
+                                       (WS-QUEUE-MATCH-IDX)
+                                   " CURRENT "
+                                   CUR-QUEUE-HITS (WS-QUEUE-IDX)
+                               SET WS-VARIANCE-FOUND TO TRUE
+                           END-IF
+                       END-IF
+                   END-PERFORM
+                   IF NOT WS-QUEUE-MATCH-FOUND
+                       DISPLAY "FZBZ0006W QUEUE "
+                           CUR-QUEUE-CODE (WS-QUEUE-IDX)
+                           " NOT PRESENT IN PRIOR GENERATION"
+                       SET WS-VARIANCE-FOUND TO TRUE
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF WS-VARIANCE-FOUND
+               DISPLAY "FZBZ0008W RECONCILIATION VARIANCE "
+                   "DETECTED - FLAGGING RUN FOR REVIEW"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               DISPLAY "FZBZ0009I RECONCILIATION CLEAN - NO "
+                   "VARIANCE FROM PRIOR GENERATION"
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
