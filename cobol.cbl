@@ -1,38 +1,589 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIZZ-BUZZ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO PARMFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT CASE-OUT-FILE ASSIGN TO CASEOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CASE-OUT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT TOTALS-FILE ASSIGN TO TOTALOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TOTALS-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 13 CHARACTERS.
+           COPY PARMREC.
+       FD  CASE-OUT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 25 CHARACTERS.
+           COPY CASEREC.
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 702 CHARACTERS.
+           COPY CKPTREC.
+       FD  TOTALS-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 645 CHARACTERS.
+           COPY TOTREC.
        WORKING-STORAGE SECTION.
        01 CT PIC 999 VALUE 1.
-       01 FZ PIC 999 VALUE 1.
-       01 BZ PIC 999 VALUE 1.
-       01 RESULT-STRING PIC x(3).
+      *    SIZED OFF CASE-NUMBER (CASEREC.CPY) RATHER THAN CT, SO
+      *    SUPPRESS-LEADING-ZEROES STAYS CORRECT IF THE OUTPUT
+      *    RECORD'S FIELD WIDTH EVER CHANGES.
+       01 RESULT-STRING PIC X(5).
        01 SPACE-COUNT PIC 99 VALUE ZERO.
+       01 WS-UPPER-BOUND PIC 9(5) VALUE 100.
+       01 WS-PARM-STATUS PIC XX VALUE "00".
+       01 WS-CASE-OUT-STATUS PIC XX VALUE "00".
+       01 WS-CKPT-STATUS PIC XX VALUE "00".
+       01 WS-TOTALS-STATUS PIC XX VALUE "00".
+       01 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 10.
+       01 WS-RESTARTED-SW PIC X VALUE "N".
+           88 WS-RESTARTED VALUE "Y".
+       01 WS-REMAINING-ITERATIONS PIC 9(5).
+       01 WS-RUN-DATE PIC 9(6).
+       01 WS-NUMBER-COUNT PIC 9(5) VALUE ZERO.
+      *    THE DIVISOR/LABEL/RESET RULE TABLE.  ADDING OR
+      *    REMOVING A QUEUE-SPLIT RULE (E.G. "BANG" ON 7) IS A
+      *    CONTROL-CARD CHANGE, NOT A REWRITTEN IF TREE.
+       01 WS-RULE-COUNT PIC 9(2) VALUE ZERO.
+       01 WS-RULE-IDX PIC 9(2).
+       01 WS-RULE-TABLE.
+           05 WS-RULE-ENTRY OCCURS 10 TIMES.
+               10 WS-RULE-DIVISOR      PIC 9(3).
+               10 WS-RULE-LABEL        PIC X(8).
+               10 WS-RULE-RESET        PIC X(1).
+               10 WS-RULE-COUNTER      PIC 9(3).
+               10 WS-RULE-HITS         PIC 9(5).
+       01 WS-RESULT-LINE PIC X(20).
+       01 WS-RESULT-PTR PIC 9(2).
+       01 WS-LABEL-OVERFLOW-SW PIC X VALUE "N".
+           88 WS-LABEL-OVERFLOW VALUE "Y".
+      *    TALLIES HITS BY THE ACTUAL QUEUE-CODE A CASE WAS ROUTED
+      *    TO (E.G. "FIZZ", "FIZZBUZZ", "NUMBER") SINCE WS-RULE-
+      *    HITS OVER-COUNTS COMBINATION CASES - A FIZZBUZZ CASE
+      *    BUMPS BOTH THE FIZZ AND BUZZ COUNTERS EVEN THOUGH IT IS
+      *    ROUTED TO NEITHER QUEUE ALONE.
+       01 WS-QUEUE-COUNT PIC 9(2) VALUE ZERO.
+       01 WS-QUEUE-IDX PIC 9(2).
+       01 WS-QUEUE-FOUND-SW PIC X VALUE "N".
+           88 WS-QUEUE-FOUND VALUE "Y".
+       01 WS-QUEUE-TABLE.
+           05 WS-QUEUE-ENTRY OCCURS 20 TIMES.
+               10 WS-QUEUE-CODE        PIC X(20).
+               10 WS-QUEUE-HITS        PIC 9(5).
+      *    USED BY RAISE-ABEND TO FORCE A GENUINE SYSTEM ABEND (VIA
+      *    THE LANGUAGE ENVIRONMENT ABEND SERVICE) INSTEAD OF A
+      *    NORMAL STEP COMPLETION WITH A BAD RETURN CODE - SEE
+      *    RAISE-ABEND'S OWN COMMENT FOR WHY THIS MATTERS.
+       01 WS-ABEND-CODE PIC 9(4) COMP VALUE 999.
+       01 WS-ABEND-SEVERITY PIC 9(4) COMP VALUE 0.
+       01 WS-TRAILER-LINE.
+           05 FILLER                  PIC X(18)
+               VALUE "FZBZ0002I RUN DATE".
+           05 WS-TRAILER-DATE         PIC 9(6).
+       01 WS-TRAILER-DETAIL.
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 WS-TRAILER-LABEL        PIC X(8).
+           05 FILLER                  PIC X(1) VALUE "=".
+           05 WS-TRAILER-COUNT        PIC ZZZZ9.
+       01 WS-TRAILER-NUMBER-DETAIL.
+           05 FILLER                  PIC X(8) VALUE " NUMBER=".
+           05 WS-TRAILER-NUMBER       PIC ZZZZ9.
+       01 WS-TRAILER-QUEUE-DETAIL.
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 FILLER                  PIC X(6) VALUE "QUEUE=".
+           05 WS-TRAILER-QUEUE-CODE   PIC X(20).
+           05 FILLER                  PIC X(1) VALUE "=".
+           05 WS-TRAILER-QUEUE-COUNT  PIC ZZZZ9.
        PROCEDURE DIVISION.
        FIZZ-BUZZ-MAIN SECTION.
-           PERFORM 100 TIMES
-                   IF FZ = 3
-                        THEN IF BZ = 5
-                           THEN DISPLAY "FizzBuzz"
-                           COMPUTE BZ = 0
-                           ELSE DISPLAY "Fizz"
-                           END-IF
-                           COMPUTE FZ = 0
-                        ELSE IF BZ = 5
-                        THEN DISPLAY "Buzz"
-                           COMPUTE BZ = 0
-                        ELSE
-                            MOVE 0 TO SPACE-COUNT
-                            INSPECT CT TALLYING SPACE-COUNT
-                                FOR LEADING ZEROES
-                            MOVE CT
-                                (SPACE-COUNT + 1 :
-                                    LENGTH OF CT - SPACE-COUNT)
-                                        TO RESULT-STRING
-                            DISPLAY RESULT-STRING
+           PERFORM READ-PARM-CARD
+           PERFORM READ-LAST-CHECKPOINT
+           COMPUTE WS-REMAINING-ITERATIONS =
+               WS-UPPER-BOUND - CT + 1
+           IF WS-RESTARTED
+               OPEN EXTEND CASE-OUT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CASE-OUT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           PERFORM WS-REMAINING-ITERATIONS TIMES
+                MOVE SPACES TO WS-RESULT-LINE
+                MOVE 1 TO WS-RESULT-PTR
+                MOVE "N" TO WS-LABEL-OVERFLOW-SW
+                PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+                        UNTIL WS-RULE-IDX > WS-RULE-COUNT
+                    IF WS-RULE-COUNTER (WS-RULE-IDX) =
+                            WS-RULE-DIVISOR (WS-RULE-IDX)
+                        STRING FUNCTION TRIM
+                                (WS-RULE-LABEL (WS-RULE-IDX))
+                                DELIMITED BY SIZE
+                                INTO WS-RESULT-LINE
+                                WITH POINTER WS-RESULT-PTR
+                                ON OVERFLOW
+                                    SET WS-LABEL-OVERFLOW TO TRUE
+                        END-STRING
+                        ADD 1 TO WS-RULE-HITS (WS-RULE-IDX)
+                        IF WS-RULE-RESET (WS-RULE-IDX) NOT = "N"
+                            MOVE ZERO TO
+                                WS-RULE-COUNTER (WS-RULE-IDX)
                         END-IF
+                    END-IF
+                END-PERFORM
+                MOVE CT TO CASE-NUMBER
+                IF WS-LABEL-OVERFLOW
+                    PERFORM ABEND-LABEL-OVERFLOW
+                END-IF
+                IF WS-RESULT-LINE = SPACES
+                    PERFORM SUPPRESS-LEADING-ZEROES
+                    DISPLAY RESULT-STRING
+                    MOVE "NUMBER" TO QUEUE-CODE
+                    ADD 1 TO WS-NUMBER-COUNT
+                ELSE
+                    DISPLAY WS-RESULT-LINE
+                    MOVE WS-RESULT-LINE TO QUEUE-CODE
+                END-IF
+                PERFORM ACCUMULATE-QUEUE-TOTAL
+                PERFORM WRITE-CASE-RECORD
+      *    WS-UPPER-BOUND CAN NEVER EXCEED 999 (READ-PARM-CARD
+      *    REJECTS THAT AT PARM-READ TIME), SO CT = 999 CAN ONLY
+      *    EVER BE REACHED ON THE RUN'S LAST CONFIGURED CASE WHEN
+      *    WS-UPPER-BOUND IS ITSELF 999 - A LEGAL, ALREADY-WRITTEN
+      *    CASE, NOT AN OVERFLOW.  THIS GUARD IS A SAFETY NET FOR
+      *    CT SOMEHOW RUNNING PAST WS-UPPER-BOUND (E.G. A FUTURE
+      *    CHANGE OR CORRUPTED CHECKPOINT), NOT THE NORMAL PATH.
+                IF CT = 999 AND CT NOT = WS-UPPER-BOUND
+                    PERFORM ABEND-CT-OVERFLOW
                 END-IF
                 ADD 1 TO CT
-                ADD 1 TO FZ
-                ADD 1 TO BZ
+                PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+                        UNTIL WS-RULE-IDX > WS-RULE-COUNT
+                    ADD 1 TO WS-RULE-COUNTER (WS-RULE-IDX)
+                END-PERFORM
+      *    A CHECKPOINT IS WRITTEN EVERY CASE, NOT EVERY
+      *    WS-CHECKPOINT-INTERVAL CASES - CASE-OUT-FILE IS
+      *    REOPENED WITH OPEN EXTEND ON RESTART, SO ANY CASE
+      *    WRITTEN AFTER THE LAST CHECKPOINT WOULD OTHERWISE BE
+      *    REPROCESSED AND RE-WRITTEN, DUPLICATING ITS
+      *    CLASSIFICATION RECORD.  PARM-CHECKPOINT-INTERVAL IS
+      *    STILL READ FROM THE CONTROL CARD FOR PARMLIB
+      *    COMPATIBILITY BUT NO LONGER GATES THE FREQUENCY.
+                PERFORM WRITE-CHECKPOINT-RECORD
+           END-PERFORM
+           CLOSE CASE-OUT-FILE
+           CLOSE CHECKPOINT-FILE
+           PERFORM WRITE-TRAILER-SUMMARY
+           PERFORM WRITE-TOTALS-RECORD
+      *    A CLEAN COMPLETION MUST LEAVE CHECKPOINT-FILE EMPTY -
+      *    CKPTFILE IS DISP=MOD IN THE JCL SO IT SURVIVES ACROSS
+      *    JOB EXECUTIONS, AND READ-LAST-CHECKPOINT'S ONLY RESTART
+      *    TEST IS "DOES A CHECKPOINT RECORD EXIST".  WITHOUT
+      *    THIS, TOMORROW'S RUN WOULD FIND TONIGHT'S LAST
+      *    CHECKPOINT STILL ON THE FILE AND MISTAKE A CLEAN,
+      *    FINISHED RUN FOR AN ABENDED ONE TO RESTART FROM -
+      *    REPOSITIONING CT PAST WS-UPPER-BOUND AND DOING NOTHING.
+      *    OPEN OUTPUT REBUILDS THE DATASET FROM EMPTY REGARDLESS
+      *    OF THE JCL DISPOSITION, THE SAME WAY IT ALREADY DOES
+      *    FOR CASE-OUT-FILE ON A NON-RESTART RUN.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           STOP RUN.
+
+       RAISE-ABEND.
+      *    FORCES A GENUINE SYSTEM ABEND (VIA THE LANGUAGE
+      *    ENVIRONMENT ABEND SERVICE, CEE3ABD) RATHER THAN A NORMAL
+      *    STEP COMPLETION WITH A BAD RETURN CODE.  Z/OS ONLY HONORS
+      *    A DD'S ABNORMAL-TERMINATION DISPOSITION (E.G. TOTALOUT'S
+      *    DELETE IN FZBZJOB.JCL) ON A TRUE ABEND - "MOVE 16 TO
+      *    RETURN-CODE. STOP RUN." IS A *NORMAL* STEP COMPLETION, SO
+      *    THE NORMAL DISPOSITION (CATLG) WOULD STILL APPLY AND
+      *    CATALOG A PHANTOM, ZERO-RECORD TOTALOUT GENERATION EVERY
+      *    TIME ANY OF THIS PROGRAM'S FATAL VALIDATION CHECKS FIRES
+      *    BEFORE WRITE-TOTALS-RECORD EVER RUNS - WHICH WOULD THEN
+      *    SILENTLY SKIP FIZZRECON'S REAL DAY-OVER-DAY COMPARISON ON
+      *    THE NEXT SUCCESSFUL RUN.  RETURN-CODE IS SET FIRST AS A
+      *    FALLBACK FOR ANY ENVIRONMENT WITHOUT THE LE ABEND SERVICE.
+           MOVE 16 TO RETURN-CODE
+           CALL "CEE3ABD" USING WS-ABEND-CODE WS-ABEND-SEVERITY
+           STOP RUN.
+
+       ABEND-CT-OVERFLOW.
+      *    CT IS PIC 999 - ADDING 1 AT CT = 999 WOULD WRAP TO 000
+      *    AND SILENTLY REUSE CASE NUMBERS.  CASE 999 HAS ALREADY
+      *    BEEN WRITTEN, SO THERE IS NO VALID NEXT CT TO
+      *    CHECKPOINT TO - THE STEP ABENDS RATHER THAN CORRUPTING
+      *    THE SEQUENCE.
+           CLOSE CASE-OUT-FILE
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "FZBZ0003E CT WOULD OVERFLOW PIC 999 AT CASE "
+               CT " - RAISE THE PICTURE SIZE OR LOWER THE "
+               "PARM-UPPER-BOUND.  STEP ABENDING."
+           PERFORM RAISE-ABEND.
+
+       ABEND-LABEL-OVERFLOW.
+      *    WS-RESULT-LINE IS PIC X(20) - A CONTROL CARD WITH ENOUGH
+      *    SHORT-PERIOD RULES FIRING ON THE SAME CASE CAN PRODUCE A
+      *    CONCATENATED LABEL LONGER THAN THAT, WHICH STRING WOULD
+      *    OTHERWISE TRUNCATE SILENTLY.  QUEUE-CODE IS WHAT THE
+      *    DOWNSTREAM WORKLOAD-ROUTING EXTRACT ACTUALLY READS, SO A
+      *    TRUNCATED LABEL IS A MISROUTED CASE, NOT JUST A COSMETIC
+      *    DISPLAY ISSUE - THE STEP ABENDS RATHER THAN WRITE IT.
+           CLOSE CASE-OUT-FILE
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "FZBZ0016E CONCATENATED RULE LABEL FOR CASE "
+               CT " WOULD OVERFLOW WS-RESULT-LINE - TOO MANY "
+               "RULES FIRED ON THE SAME CASE.  WIDEN "
+               "WS-RESULT-LINE/QUEUE-CODE OR SHORTEN THE RULE "
+               "LABELS.  STEP ABENDING."
+           PERFORM RAISE-ABEND.
+
+       ABEND-RULE-MISMATCH.
+      *    THE CHECKPOINT'S RULE TABLE SHAPE (COUNT, OR ANY ENTRY'S
+      *    DIVISOR/LABEL) NO LONGER MATCHES THE RULE TABLE JUST
+      *    LOADED FROM TODAY'S PARM FILE - OPS LIKELY ADDED, REMOVED,
+      *    OR REORDERED A RULE CARD BETWEEN THE ABEND AND THIS
+      *    RESTART.  RESTORING THE SAVED PER-RULE COUNTERS/HITS
+      *    POSITIONALLY AGAINST A DIFFERENTLY-SHAPED TABLE WOULD
+      *    SILENTLY APPLY ONE RULE'S COUNTER TO A DIFFERENT RULE -
+      *    ABEND INSTEAD.  OPS MUST RESTORE THE ORIGINAL RULE CARDS
+      *    FOR THE RESTART, THEN MAKE ANY RULE CHANGE AS A FRESH RUN.
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "FZBZ0022E CHECKPOINT RULE TABLE DOES NOT MATCH "
+               "THE RULE TABLE JUST LOADED FROM THE PARM FILE - THE "
+               "PARM FILE WAS LIKELY CHANGED SINCE THE RUN BEING "
+               "RESTARTED ABENDED.  RESTORE THE ORIGINAL RULE CARDS "
+               "FOR THIS RESTART.  STEP ABENDING."
+           PERFORM RAISE-ABEND.
+
+       ACCUMULATE-QUEUE-TOTAL.
+      *    TALLIES HITS PER ACTUAL QUEUE-CODE (THE LABEL COMBINATION
+      *    A CASE WAS ROUTED TO, OR "NUMBER") SINCE WS-RULE-HITS IS
+      *    PER-DIVISOR AND OVER-COUNTS COMBINATION CASES - A
+      *    FIZZBUZZ CASE BUMPS BOTH THE FIZZ AND BUZZ COUNTERS EVEN
+      *    THOUGH IT IS ROUTED TO NEITHER QUEUE BY ITSELF.
+           MOVE "N" TO WS-QUEUE-FOUND-SW
+           PERFORM VARYING WS-QUEUE-IDX FROM 1 BY 1
+                   UNTIL WS-QUEUE-IDX > WS-QUEUE-COUNT
+               IF WS-QUEUE-CODE (WS-QUEUE-IDX) = QUEUE-CODE
+                   ADD 1 TO WS-QUEUE-HITS (WS-QUEUE-IDX)
+                   SET WS-QUEUE-FOUND TO TRUE
+               END-IF
            END-PERFORM
-        STOP RUN.
+           IF NOT WS-QUEUE-FOUND
+               IF WS-QUEUE-COUNT = 20
+                   PERFORM ABEND-QUEUE-OVERFLOW
+               END-IF
+               ADD 1 TO WS-QUEUE-COUNT
+               MOVE QUEUE-CODE TO WS-QUEUE-CODE (WS-QUEUE-COUNT)
+               MOVE 1 TO WS-QUEUE-HITS (WS-QUEUE-COUNT)
+           END-IF.
+
+       ABEND-QUEUE-OVERFLOW.
+      *    MORE DISTINCT QUEUE-CODE COMBINATIONS OCCURRED THIS RUN
+      *    THAN WS-QUEUE-TABLE HOLDS - ABEND RATHER THAN SILENTLY
+      *    DROPPING A COMBINATION'S COUNT FROM THE TRAILER/GDG
+      *    TOTALS.
+           CLOSE CASE-OUT-FILE
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "FZBZ0021E MORE THAN 20 DISTINCT QUEUE-CODE "
+               "COMBINATIONS OCCURRED THIS RUN - WS-QUEUE-TABLE "
+               "ONLY HOLDS 20.  RAISE THE TABLE'S OCCURS LIMIT.  "
+               "STEP ABENDING."
+           PERFORM RAISE-ABEND.
+
+       WRITE-CHECKPOINT-RECORD.
+      *    WRITES A NEW CHECKPOINT ENTRY.  CT AND THE RULE
+      *    COUNTERS HAVE ALREADY BEEN ADVANCED PAST THE LAST
+      *    COMPLETED CASE, SO THE RECORDED VALUES ARE EXACTLY
+      *    WHERE A RESTARTED RUN SHOULD RESUME - NO REPROCESSING
+      *    OF CASES ALREADY WRITTEN TO CASE-OUT-FILE.
+           MOVE CT TO CKPT-LAST-CT
+           MOVE WS-RULE-COUNT TO CKPT-RULE-COUNT
+           PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+                   UNTIL WS-RULE-IDX > WS-RULE-COUNT
+               MOVE WS-RULE-DIVISOR (WS-RULE-IDX)
+                   TO CKPT-RULE-DIVISOR (WS-RULE-IDX)
+               MOVE WS-RULE-LABEL (WS-RULE-IDX)
+                   TO CKPT-RULE-LABEL (WS-RULE-IDX)
+               MOVE WS-RULE-COUNTER (WS-RULE-IDX)
+                   TO CKPT-RULE-COUNTER (WS-RULE-IDX)
+               MOVE WS-RULE-HITS (WS-RULE-IDX)
+                   TO CKPT-RULE-HITS (WS-RULE-IDX)
+           END-PERFORM
+           MOVE WS-NUMBER-COUNT TO CKPT-NUMBER-COUNT
+           MOVE WS-QUEUE-COUNT TO CKPT-QUEUE-COUNT
+           PERFORM VARYING WS-QUEUE-IDX FROM 1 BY 1
+                   UNTIL WS-QUEUE-IDX > WS-QUEUE-COUNT
+               MOVE WS-QUEUE-CODE (WS-QUEUE-IDX)
+                   TO CKPT-QUEUE-CODE (WS-QUEUE-IDX)
+               MOVE WS-QUEUE-HITS (WS-QUEUE-IDX)
+                   TO CKPT-QUEUE-HITS (WS-QUEUE-IDX)
+           END-PERFORM
+           WRITE CKPT-RECORD.
+
+       READ-LAST-CHECKPOINT.
+      *    IF A CHECKPOINT FILE FROM A PRIOR, ABENDED RUN EXISTS,
+      *    REPOSITIONS CT, THE RULE COUNTERS AND THE TRAILER
+      *    COUNTERS TO THE LAST CHECKPOINT SO THE RESTART DOES
+      *    NOT REPROCESS CASES THAT WERE ALREADY WRITTEN.
+      *    WS-RULE-COUNT/WS-RULE-TABLE ARE ALREADY LOADED FROM
+      *    TODAY'S PARM FILE BY READ-PARM-CARD (PERFORMED BEFORE
+      *    THIS PARAGRAPH) - IF OPS EDITED THE RULE CARDS BETWEEN
+      *    THE ABEND AND THE RESTART (REQ009'S PARM-MAINT WORKFLOW
+      *    MAKES THAT POSSIBLE), THE CHECKPOINT'S PER-RULE COUNTER/
+      *    HITS SLOTS NO LONGER LINE UP WITH THE FRESH RULE TABLE -
+      *    RESTORING THEM POSITIONALLY WOULD SILENTLY APPLY ONE
+      *    RULE'S SAVED COUNTER TO A DIFFERENT RULE.  CKPT-RULE-
+      *    COUNT AND EACH ENTRY'S CKPT-RULE-DIVISOR/CKPT-RULE-LABEL
+      *    ARE CHECKED AGAINST THE FRESH TABLE BEFORE ANY COUNTER IS
+      *    TRUSTED; A MISMATCH ABENDS RATHER THAN CORRUPTING THE
+      *    COUNTERS, TRAILER, AND GDG TOTALS SILENTLY.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               PERFORM UNTIL WS-CKPT-STATUS NOT = "00"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           SET WS-RESTARTED TO TRUE
+                           IF CKPT-RULE-COUNT NOT = WS-RULE-COUNT
+                               PERFORM ABEND-RULE-MISMATCH
+                           END-IF
+                           PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+                                   UNTIL WS-RULE-IDX > WS-RULE-COUNT
+                               IF CKPT-RULE-DIVISOR (WS-RULE-IDX) NOT
+                                       = WS-RULE-DIVISOR (WS-RULE-IDX)
+                                   OR CKPT-RULE-LABEL (WS-RULE-IDX)
+                                       NOT = WS-RULE-LABEL (WS-RULE-IDX)
+                                   PERFORM ABEND-RULE-MISMATCH
+                               END-IF
+                           END-PERFORM
+                           MOVE CKPT-LAST-CT TO CT
+                           PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+                                   UNTIL WS-RULE-IDX > WS-RULE-COUNT
+                               MOVE CKPT-RULE-COUNTER (WS-RULE-IDX)
+                                   TO WS-RULE-COUNTER (WS-RULE-IDX)
+                               MOVE CKPT-RULE-HITS (WS-RULE-IDX)
+                                   TO WS-RULE-HITS (WS-RULE-IDX)
+                           END-PERFORM
+                           MOVE CKPT-NUMBER-COUNT TO WS-NUMBER-COUNT
+                           MOVE CKPT-QUEUE-COUNT TO WS-QUEUE-COUNT
+                           PERFORM VARYING WS-QUEUE-IDX FROM 1 BY 1
+                                   UNTIL WS-QUEUE-IDX > WS-QUEUE-COUNT
+                               MOVE CKPT-QUEUE-CODE (WS-QUEUE-IDX)
+                                   TO WS-QUEUE-CODE (WS-QUEUE-IDX)
+                               MOVE CKPT-QUEUE-HITS (WS-QUEUE-IDX)
+                                   TO WS-QUEUE-HITS (WS-QUEUE-IDX)
+                           END-PERFORM
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-TRAILER-SUMMARY.
+      *    PRINTS THE RUN'S CONTROL-TOTAL TRAILER SO QUEUE
+      *    VOLUMES CAN BE ANSWERED WITHOUT A RERUN.  ONE DETAIL
+      *    LINE IS PRINTED PER CONFIGURED RULE SINCE THE RULE
+      *    TABLE - AND SO THE SET OF QUEUES - IS CONTROL-CARD
+      *    DRIVEN.
+           ACCEPT WS-RUN-DATE FROM DATE
+           MOVE WS-RUN-DATE TO WS-TRAILER-DATE
+           DISPLAY WS-TRAILER-LINE
+           PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+                   UNTIL WS-RULE-IDX > WS-RULE-COUNT
+               MOVE WS-RULE-LABEL (WS-RULE-IDX) TO WS-TRAILER-LABEL
+               MOVE WS-RULE-HITS (WS-RULE-IDX) TO WS-TRAILER-COUNT
+               DISPLAY WS-TRAILER-DETAIL
+           END-PERFORM
+           MOVE WS-NUMBER-COUNT TO WS-TRAILER-NUMBER
+           DISPLAY WS-TRAILER-NUMBER-DETAIL
+           PERFORM VARYING WS-QUEUE-IDX FROM 1 BY 1
+                   UNTIL WS-QUEUE-IDX > WS-QUEUE-COUNT
+               MOVE WS-QUEUE-CODE (WS-QUEUE-IDX)
+                   TO WS-TRAILER-QUEUE-CODE
+               MOVE WS-QUEUE-HITS (WS-QUEUE-IDX)
+                   TO WS-TRAILER-QUEUE-COUNT
+               DISPLAY WS-TRAILER-QUEUE-DETAIL
+           END-PERFORM.
+
+       SUPPRESS-LEADING-ZEROES.
+      *    STRIPS LEADING ZEROES FOR DISPLAY.  WIDTH COMES FROM
+      *    LENGTH OF CASE-NUMBER (THE OUTPUT RECORD'S OWN PICTURE
+      *    IN CASEREC.CPY) RATHER THAN BEING HARD-CODED TO CT'S
+      *    PIC 999, SO A FUTURE CHANGE TO THE OUTPUT FIELD WIDTH
+      *    DOES NOT ALSO REQUIRE CHANGING THIS PARAGRAPH.
+           MOVE SPACES TO RESULT-STRING
+           MOVE 0 TO SPACE-COUNT
+           INSPECT CASE-NUMBER TALLYING SPACE-COUNT
+               FOR LEADING ZEROES
+           IF SPACE-COUNT = LENGTH OF CASE-NUMBER
+               SUBTRACT 1 FROM SPACE-COUNT
+           END-IF
+           MOVE CASE-NUMBER
+               (SPACE-COUNT + 1 :
+                   LENGTH OF CASE-NUMBER - SPACE-COUNT)
+                   TO RESULT-STRING.
+
+       WRITE-TOTALS-RECORD.
+      *    WRITES ONE SUMMARY RECORD TO THE DATED GDG GENERATION SO
+      *    A RECONCILIATION STEP (FIZZRECON) CAN DIFF TODAY'S RULE
+      *    HIT COUNTS AND QUEUE TOTALS AGAINST YESTERDAY'S
+      *    GENERATION, HOLDING BACK THE ROUTING JOB IF A VARIANCE
+      *    IS FOUND (SEE ROUTE'S COND= IN FZBZJOB.JCL, WHICH GATES
+      *    ON BOTH FZBZ'S AND RECON'S RETURN CODE).  THE GDG
+      *    RELATIVE-GENERATION NUMBERING IS HANDLED BY THE TOTALOUT
+      *    DD IN THE JCL - THIS PARAGRAPH ONLY HAS TO WRITE THE
+      *    CURRENT GENERATION.
+           OPEN OUTPUT TOTALS-FILE
+           MOVE WS-RUN-DATE TO TOT-RUN-DATE
+           MOVE WS-RULE-COUNT TO TOT-RULE-COUNT
+           PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+                   UNTIL WS-RULE-IDX > WS-RULE-COUNT
+               MOVE WS-RULE-LABEL (WS-RULE-IDX)
+                   TO TOT-RULE-LABEL (WS-RULE-IDX)
+               MOVE WS-RULE-HITS (WS-RULE-IDX)
+                   TO TOT-RULE-HITS (WS-RULE-IDX)
+           END-PERFORM
+           MOVE WS-NUMBER-COUNT TO TOT-NUMBER-COUNT
+           MOVE WS-QUEUE-COUNT TO TOT-QUEUE-COUNT
+           PERFORM VARYING WS-QUEUE-IDX FROM 1 BY 1
+                   UNTIL WS-QUEUE-IDX > WS-QUEUE-COUNT
+               MOVE WS-QUEUE-CODE (WS-QUEUE-IDX)
+                   TO TOT-QUEUE-CODE (WS-QUEUE-IDX)
+               MOVE WS-QUEUE-HITS (WS-QUEUE-IDX)
+                   TO TOT-QUEUE-HITS (WS-QUEUE-IDX)
+           END-PERFORM
+           WRITE TOT-RECORD
+           CLOSE TOTALS-FILE.
+
+       WRITE-CASE-RECORD.
+      *    WRITES ONE FIXED-FORMAT CLASSIFICATION RECORD TO THE
+      *    QSAM OUTPUT DATASET FOR THE WORKLOAD-ROUTING EXTRACT.
+           WRITE CASE-OUT-RECORD.
+
+       READ-PARM-CARD.
+      *    READS THE HEADER CONTROL CARD (UPPER BOUND AND
+      *    CHECKPOINT INTERVAL) FOLLOWED BY ONE RULE CARD PER
+      *    DIVISOR/LABEL PAIR.  IF THE DD IS MISSING, EMPTY, OR
+      *    CARRIES NO RULE CARDS, THE ORIGINAL FIZZ/BUZZ/BANG
+      *    DEFAULTS APPLY.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS NOT = "00"
+               DISPLAY "FZBZ0001W PARM FILE NOT AVAILABLE - "
+                   "USING DEFAULTS"
+               PERFORM SET-DEFAULT-RULES
+           ELSE
+               READ PARM-FILE
+                   AT END
+                       DISPLAY "FZBZ0001W PARM FILE EMPTY - "
+                           "USING DEFAULTS"
+                   NOT AT END
+                       IF PARM-REC-TYPE NOT = "H"
+                           DISPLAY "FZBZ0017E FIRST PARM FILE "
+                               "RECORD IS NOT A HEADER CARD "
+                               "(REC-TYPE 'H') - PARM-UPPER-BOUND "
+                               "CANNOT BE DETERMINED.  STEP "
+                               "ABENDING."
+                           CLOSE PARM-FILE
+                           PERFORM RAISE-ABEND
+                       END-IF
+                       MOVE PARM-UPPER-BOUND TO WS-UPPER-BOUND
+                       IF WS-UPPER-BOUND > 999
+                           DISPLAY "FZBZ0012E PARM-UPPER-BOUND "
+                               WS-UPPER-BOUND " EXCEEDS 999 - CT "
+                               "IS PIC 999 AND WOULD OVERFLOW "
+                               "BEFORE THE RUN COMPLETED.  LOWER "
+                               "THE PARM-UPPER-BOUND.  STEP "
+                               "ABENDING."
+                           CLOSE PARM-FILE
+                           PERFORM RAISE-ABEND
+                       END-IF
+                       IF PARM-CHECKPOINT-INTERVAL NOT = ZERO
+                           MOVE PARM-CHECKPOINT-INTERVAL
+                               TO WS-CHECKPOINT-INTERVAL
+                       END-IF
+               END-READ
+               PERFORM UNTIL WS-PARM-STATUS NOT = "00"
+                   READ PARM-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF PARM-REC-TYPE NOT = "R"
+                               DISPLAY "FZBZ0018E PARM FILE RECORD "
+                                   "AFTER THE HEADER HAS REC-TYPE "
+                                   PARM-REC-TYPE " - ONLY 'R' RULE "
+                                   "CARDS ARE VALID THERE.  STEP "
+                                   "ABENDING."
+                               CLOSE PARM-FILE
+                               PERFORM RAISE-ABEND
+                           END-IF
+                           IF WS-RULE-COUNT = 10
+                               DISPLAY "FZBZ0013E MORE THAN 10 RULE "
+                                   "CARDS ON THE PARM FILE - THE "
+                                   "RULE TABLE ONLY HOLDS 10.  "
+                                   "REDUCE THE RULE CARDS OR RAISE "
+                                   "THE TABLE'S OCCURS LIMIT.  "
+                                   "STEP ABENDING."
+                               CLOSE PARM-FILE
+                               PERFORM RAISE-ABEND
+                           END-IF
+                           IF PARM-RULE-DIVISOR NOT > ZERO
+                               DISPLAY "FZBZ0023E PARM FILE RULE "
+                                   "CARD HAS DIVISOR "
+                                   PARM-RULE-DIVISOR " - A DIVISOR "
+                                   "OF ZERO NEVER RESETS, SO ITS "
+                                   "COUNTER WOULD FREE-RUN AND "
+                                   "EVENTUALLY WRAP PIC 999 AND "
+                                   "SPURIOUSLY FIRE.  STEP ABENDING."
+                               CLOSE PARM-FILE
+                               PERFORM RAISE-ABEND
+                           END-IF
+                           ADD 1 TO WS-RULE-COUNT
+                           MOVE PARM-RULE-DIVISOR TO
+                               WS-RULE-DIVISOR (WS-RULE-COUNT)
+                           MOVE PARM-RULE-LABEL TO
+                               WS-RULE-LABEL (WS-RULE-COUNT)
+                           MOVE PARM-RULE-RESET TO
+                               WS-RULE-RESET (WS-RULE-COUNT)
+                           MOVE 1 TO
+                               WS-RULE-COUNTER (WS-RULE-COUNT)
+                           MOVE ZERO TO
+                               WS-RULE-HITS (WS-RULE-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE PARM-FILE
+               IF WS-RULE-COUNT = ZERO
+                   PERFORM SET-DEFAULT-RULES
+               END-IF
+           END-IF.
+
+       SET-DEFAULT-RULES.
+      *    THE ORIGINAL FIZZ/3, BUZZ/5 RULES PLUS THE "BANG" ON
+      *    EVERY 7TH CASE THE OPS FLOOR ASKED FOR, USED WHENEVER
+      *    THE CONTROL CARD DOES NOT OVERRIDE THE RULE TABLE.
+           MOVE 3 TO WS-RULE-COUNT
+           MOVE 3 TO WS-RULE-DIVISOR (1)
+           MOVE "FIZZ" TO WS-RULE-LABEL (1)
+           MOVE "Y" TO WS-RULE-RESET (1)
+           MOVE 1 TO WS-RULE-COUNTER (1)
+           MOVE ZERO TO WS-RULE-HITS (1)
+           MOVE 5 TO WS-RULE-DIVISOR (2)
+           MOVE "BUZZ" TO WS-RULE-LABEL (2)
+           MOVE "Y" TO WS-RULE-RESET (2)
+           MOVE 1 TO WS-RULE-COUNTER (2)
+           MOVE ZERO TO WS-RULE-HITS (2)
+           MOVE 7 TO WS-RULE-DIVISOR (3)
+           MOVE "BANG" TO WS-RULE-LABEL (3)
+           MOVE "Y" TO WS-RULE-RESET (3)
+           MOVE 1 TO WS-RULE-COUNTER (3)
+           MOVE ZERO TO WS-RULE-HITS (3).
