@@ -0,0 +1,60 @@
+//FZBZJOB  JOB (ACCTNO),'FIZZBUZZ NIGHTLY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY FIZZ/BUZZ CLASSIFICATION RUN.
+//*
+//* STEP FZBZ    - RUNS FIZZ-BUZZ-MAIN.  READS THE CONTROL-CARD
+//*                PARAMETER FILE, WRITES THE CLASSIFICATION
+//*                RECORDS, THE RESTART CHECKPOINT FILE, AND A
+//*                NEW GENERATION OF THE CONTROL-TOTAL GDG SO
+//*                TODAY'S RUN CAN BE RECONCILED AGAINST
+//*                YESTERDAY'S.
+//* STEP RECON   - COMPARES THE GENERATION JUST WRITTEN BY FZBZ
+//*                (+0) AGAINST THE PRIOR GENERATION (-1) RULE BY
+//*                RULE AND QUEUE BY QUEUE.  SETS A CONDITION CODE
+//*                OF 4 IF THE RUN SHOULD BE REVIEWED - ROUTE'S
+//*                COND= BELOW HOLDS ROUTING BACK WHEN THIS HAPPENS,
+//*                SO RECONCILIATION IS A HARD GATE, NOT JUST
+//*                VISIBILITY.
+//* STEP ROUTE   - THE DOWNSTREAM WORKLOAD-ROUTING EXTRACT.  HELD
+//*                BACK BY COND= IF FZBZ DID NOT END CLEAN, OR IF
+//*                RECON FLAGGED A RECONCILIATION VARIANCE, SO IT
+//*                NEVER RUNS AGAINST A MISSING/PARTIAL OUTPUT
+//*                DATASET OR AN UNREVIEWED VARIANCE.
+//*--------------------------------------------------------------
+//FZBZ     EXEC PGM=FIZZBUZZ
+//STEPLIB  DD DSN=PROD.FIZZBUZZ.LOADLIB,DISP=SHR
+//PARMFILE DD DSN=PROD.FIZZBUZZ.PARMLIB(FZBZPARM),DISP=SHR
+//* MOD,CATLG,CATLG (NOT NEW/...,DELETE) SO A RESTART CAN OPEN
+//* EXTEND AND APPEND TO THE SAME GENERATION - AN ABEND MUST NOT
+//* SCRATCH THE OUTPUT OR CHECKPOINT DATASET THE RESTART NEEDS.
+//CASEOUT  DD DSN=PROD.FIZZBUZZ.CASEOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=25,BLKSIZE=0)
+//CKPTFILE DD DSN=PROD.FIZZBUZZ.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=702,BLKSIZE=0)
+//* PROD.FIZZBUZZ.TOTALS IS A GDG BASE (DEFINED ONCE, SEE THE
+//* IDCAMS DEFINE IN MEMBER FZBZGDG OF THIS PDS) WITH LIMIT(31)
+//* AND NOEMPTY/SCRATCH SO A MONTH OF DAILY GENERATIONS IS KEPT FOR
+//* RECONCILIATION AND THE OLDEST ROLLS OFF AUTOMATICALLY.
+//TOTALOUT DD DSN=PROD.FIZZBUZZ.TOTALS(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=645,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//RECON    EXEC PGM=FIZZRECON,COND=(4,GE,FZBZ)
+//STEPLIB  DD DSN=PROD.FIZZBUZZ.LOADLIB,DISP=SHR
+//TOTCURR  DD DSN=PROD.FIZZBUZZ.TOTALS(0),DISP=SHR
+//TOTPRIOR DD DSN=PROD.FIZZBUZZ.TOTALS(-1),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//ROUTE    EXEC PGM=FZBZROUTE,COND=((4,GE,FZBZ),(4,GE,RECON))
+//STEPLIB  DD DSN=PROD.FIZZBUZZ.LOADLIB,DISP=SHR
+//CASEIN   DD DSN=PROD.FIZZBUZZ.CASEOUT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
