@@ -0,0 +1,34 @@
+//FZBZGDG  JOB (ACCTNO),'FIZZBUZZ GDG SETUP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* ONE-TIME SETUP: DEFINES THE GDG BASE THAT FZBZJOB'S TOTALOUT
+//* DD WRITES A NEW GENERATION INTO EACH NIGHT.  RUN ONCE BEFORE
+//* FZBZJOB IS SCHEDULED; RERUNNING IS HARMLESS (IDCAMS FAILS
+//* WITH A DUPLICATE-NAME CONDITION IF THE BASE ALREADY EXISTS).
+//*
+//* STEP SEEDGEN PRE-CREATES AN EMPTY (+1) GENERATION RIGHT AFTER
+//* THE BASE IS DEFINED.  WITHOUT IT, FZBZJOB'S VERY FIRST NIGHTLY
+//* RUN WOULD HAVE RECON'S TOTPRIOR DD REFERENCE GENERATION (-1)
+//* BEFORE ANY GENERATION EXISTS - A JCL ALLOCATION FAILURE THAT
+//* FLUSHES THE REST OF THE JOB (INCLUDING ROUTE) BEFORE FIZZRECON
+//* EVER GETS CONTROL TO RUN ITS OWN "NO PRIOR GENERATION" PATH.
+//* THE SEEDED GENERATION IS A ZERO-RECORD PLACEHOLDER; FIZZRECON
+//* RECOGNIZES IT BY TOT-RULE-COUNT = ZERO (SEE COPYBOOKS/TOTREC
+//* AND FIZZRECON.CBL) SINCE A REAL RUN NEVER WRITES A RULE COUNT
+//* OF ZERO, AND TREATS IT LIKE "NO PRIOR GENERATION".
+//*--------------------------------------------------------------
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(PROD.FIZZBUZZ.TOTALS) -
+             LIMIT(31)                  -
+             SCRATCH                    -
+             NOEMPTY)
+/*
+//*
+//SEEDGEN  EXEC PGM=IEFBR14
+//TOTALOUT DD DSN=PROD.FIZZBUZZ.TOTALS(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=645,BLKSIZE=0)
+//
