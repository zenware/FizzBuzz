@@ -0,0 +1,50 @@
+//FZBZPMNT JOB (ACCTNO),'FIZZBUZZ PARMLIB UPDATE',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* OPS-SUBMITTED PARMLIB MAINTENANCE.  RUNS IN TWO STEPS:
+//*
+//* STEP PMNT    - INSTALLS THE CONTROL CARDS STAGED IN PARMNEW,
+//*                MERGED AGAINST THE LIVE FZBZPARM MEMBER (READ
+//*                VIA PARMOLD), INTO THE PARMMRG STAGING MEMBER
+//*                (PARMOUT) - NOT THE LIVE MEMBER ITSELF.  PARMOLD
+//*                MUST STAY OPEN FOR INPUT WHILE THE MERGE LOOP
+//*                DRIVES PARMOUT'S OUTPUT, SO PARMOUT CANNOT BE
+//*                THE SAME DATASET/MEMBER AS PARMOLD WITHOUT
+//*                CORRUPTING THE VERY DATA BEING DIFFED AGAINST.
+//*                EVERY ADDED, CHANGED, OR REMOVED CARD IS WRITTEN
+//*                TO THE AUDIT LOG (FZBZAUDT) SO PARAMETER CHANGES
+//*                ARE TRACEABLE BACK TO A USERID AND TIMESTAMP.
+//*                THE SUBMITTING USERID IS PASSED IN VIA PARM=
+//*                SINCE THE CONTROL CARDS CARRY NO USERID OF THEIR
+//*                OWN.
+//* STEP PROMOTE - ONLY IF PMNT SUCCEEDED: COPIES THE VALIDATED,
+//*                MERGED PARMMRG STAGING MEMBER OVER THE LIVE
+//*                FZBZPARM MEMBER VIA IDCAMS REPRO, THE SAME
+//*                UTILITY THIS PDS ALREADY USES FOR GDG SETUP
+//*                (SEE FZBZGDG).
+//*--------------------------------------------------------------
+//PMNT     EXEC PGM=PARMMAINT,PARM='&SYSUID'
+//STEPLIB  DD DSN=PROD.FIZZBUZZ.LOADLIB,DISP=SHR
+//PARMOLD  DD DSN=PROD.FIZZBUZZ.PARMLIB(FZBZPARM),DISP=SHR
+//PARMNEW  DD DSN=PROD.FIZZBUZZ.PARMSTG(FZBZPARM),DISP=SHR
+//PARMOUT  DD DSN=PROD.FIZZBUZZ.PARMMRG(FZBZPARM),DISP=SHR
+//* DISP=MOD WITH NO SPACE= WOULD FAIL ALLOCATION THE FIRST TIME
+//* THIS DATASET DOES NOT YET EXIST, BEFORE PARM-MAINT EVER GETS
+//* CONTROL - SPACE= LETS MOD CREATE IT ON THAT FIRST RUN, WHICH
+//* IS EXACTLY WHEN THE PROGRAM'S OPEN EXTEND/OPEN OUTPUT
+//* FALLBACK IS MEANT TO APPLY.
+//AUDITLOG DD DSN=PROD.FIZZBUZZ.PARMAUDT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=57,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//PROMOTE  EXEC PGM=IDCAMS,COND=(4,GE,PMNT)
+//SYSPRINT DD SYSOUT=*
+//MERGEIN  DD DSN=PROD.FIZZBUZZ.PARMMRG(FZBZPARM),DISP=SHR
+//LIBOUT   DD DSN=PROD.FIZZBUZZ.PARMLIB(FZBZPARM),DISP=SHR
+//SYSIN    DD *
+  REPRO INFILE(MERGEIN) OUTFILE(LIBOUT)
+/*
+//
