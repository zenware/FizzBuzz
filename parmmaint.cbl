@@ -0,0 +1,367 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARM-MAINT.
+      ******************************************************
+      *    FZBZPMNT CONTROL-CARD PARAMETER-FILE MAINTENANCE *
+      *    OPS-RUN UTILITY THAT INSTALLS A NEW SET OF FZBZPARM *
+      *    CONTROL CARDS (PARMNEW) OVER THE CURRENT LIVE SET  *
+      *    (PARMOLD), WRITING THE RESULT TO PARMOUT.  EVERY    *
+      *    CARD POSITION THAT IS ADDED, CHANGED, OR REMOVED    *
+      *    GETS AN AUDIT RECORD ON AUDITLOG - USERID AND       *
+      *    TIMESTAMP PLUS THE OLD AND NEW CARD IMAGES - SO     *
+      *    PARAMETER CHANGES ARE TRACEABLE WITHOUT A MANUAL     *
+      *    PARMLIB GENERATION DIFF.  USERID COMES FROM THE      *
+      *    EXEC PARM= STRING SINCE CONTROL CARDS CARRY NO        *
+      *    USERID OF THEIR OWN.                                  *
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-PARM-FILE ASSIGN TO PARMOLD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OLD-STATUS.
+           SELECT NEW-PARM-FILE ASSIGN TO PARMNEW
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NEW-STATUS.
+           SELECT OUT-PARM-FILE ASSIGN TO PARMOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-PARM-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 13 CHARACTERS.
+           COPY PARMREC REPLACING
+               ==PARM-CARD==           BY ==OLD-PARM-CARD==
+               ==PARM-REC-TYPE==       BY ==OLD-PARM-REC-TYPE==
+               ==PARM-DATA==           BY ==OLD-PARM-DATA==
+               ==PARM-HDR-DATA==       BY ==OLD-PARM-HDR-DATA==
+               ==PARM-UPPER-BOUND==    BY ==OLD-PARM-UPPER-BOUND==
+               ==PARM-CHECKPOINT-INTERVAL== BY
+                   ==OLD-PARM-CHECKPOINT-INTERVAL==
+               ==PARM-RULE-DATA==      BY ==OLD-PARM-RULE-DATA==
+               ==PARM-RULE-DIVISOR==   BY ==OLD-PARM-RULE-DIVISOR==
+               ==PARM-RULE-LABEL==     BY ==OLD-PARM-RULE-LABEL==
+               ==PARM-RULE-RESET==     BY ==OLD-PARM-RULE-RESET==.
+       FD  NEW-PARM-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 13 CHARACTERS.
+           COPY PARMREC REPLACING
+               ==PARM-CARD==           BY ==NEW-PARM-CARD==
+               ==PARM-REC-TYPE==       BY ==NEW-PARM-REC-TYPE==
+               ==PARM-DATA==           BY ==NEW-PARM-DATA==
+               ==PARM-HDR-DATA==       BY ==NEW-PARM-HDR-DATA==
+               ==PARM-UPPER-BOUND==    BY ==NEW-PARM-UPPER-BOUND==
+               ==PARM-CHECKPOINT-INTERVAL== BY
+                   ==NEW-PARM-CHECKPOINT-INTERVAL==
+               ==PARM-RULE-DATA==      BY ==NEW-PARM-RULE-DATA==
+               ==PARM-RULE-DIVISOR==   BY ==NEW-PARM-RULE-DIVISOR==
+               ==PARM-RULE-LABEL==     BY ==NEW-PARM-RULE-LABEL==
+               ==PARM-RULE-RESET==     BY ==NEW-PARM-RULE-RESET==.
+       FD  OUT-PARM-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 13 CHARACTERS.
+           COPY PARMREC.
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 57 CHARACTERS.
+           COPY AUDITREC.
+       WORKING-STORAGE SECTION.
+       01 WS-OLD-STATUS PIC XX VALUE "00".
+       01 WS-NEW-STATUS PIC XX VALUE "00".
+       01 WS-OUT-STATUS PIC XX VALUE "00".
+       01 WS-AUDIT-STATUS PIC XX VALUE "00".
+       01 WS-OLD-AT-END-SW PIC X VALUE "N".
+           88 WS-OLD-AT-END VALUE "Y".
+       01 WS-NEW-AT-END-SW PIC X VALUE "N".
+           88 WS-NEW-AT-END VALUE "Y".
+       01 WS-CARD-NUMBER PIC 9(3) VALUE ZERO.
+       01 WS-NEW-RULE-COUNT PIC 9(2) VALUE ZERO.
+       01 WS-NEW-CARD-POS PIC 9(3) VALUE ZERO.
+       01 WS-USERID PIC X(8) VALUE SPACES.
+       01 WS-PARM-LEN PIC 9(4) VALUE ZERO.
+       01 WS-AUDIT-DATE PIC 9(6).
+       01 WS-AUDIT-TIME PIC 9(6).
+       01 WS-OLD-RULE-COUNT PIC 9(2) VALUE ZERO.
+       01 WS-OLD-RULE-IDX PIC 9(2).
+       01 WS-OLD-CARD-POS PIC 9(3) VALUE ZERO.
+       01 WS-OLD-HEADER-CARD PIC X(13).
+       01 WS-OLD-HEADER-PRESENT-SW PIC X VALUE "N".
+           88 WS-OLD-HEADER-PRESENT VALUE "Y".
+       01 WS-OLD-RULE-TABLE.
+           05 WS-OLD-RULE-ENTRY OCCURS 10 TIMES.
+               10 WS-OLD-RULE-CARD         PIC X(13).
+               10 WS-OLD-RULE-LABEL        PIC X(8).
+               10 WS-OLD-RULE-MATCHED-SW   PIC X VALUE "N".
+                   88 WS-OLD-RULE-MATCHED VALUE "Y".
+       01 WS-RULE-MATCH-FOUND-SW PIC X VALUE "N".
+           88 WS-RULE-MATCH-FOUND VALUE "Y".
+       LINKAGE SECTION.
+       01 LS-PARM-INFO.
+           05 LS-PARM-LEN             PIC S9(4) COMP.
+           05 LS-PARM-TEXT            PIC X(8).
+       PROCEDURE DIVISION USING LS-PARM-INFO.
+       PARM-MAINT-MAIN SECTION.
+      *    ONLY LS-PARM-LEN BYTES OF LS-PARM-TEXT ARE GUARANTEED
+      *    VALID PER THE STANDARD MVS PARM= CALLING CONVENTION - A
+      *    SHORTER &SYSUID (THE COMMON CASE) LEAVES THE REMAINING
+      *    BYTES OF LS-PARM-TEXT UNDEFINED, AND MOVING THE WHOLE
+      *    FIELD REGARDLESS WOULD POLLUTE THE AUDIT TRAIL WITH
+      *    GARBAGE.  MOVE SPACES FIRST, THEN ONLY THE VALID PREFIX,
+      *    CAPPED AT LS-PARM-TEXT'S OWN 8-BYTE LENGTH.
+           MOVE SPACES TO WS-USERID
+           IF LS-PARM-LEN > ZERO
+               MOVE LS-PARM-LEN TO WS-PARM-LEN
+               IF WS-PARM-LEN > 8
+                   MOVE 8 TO WS-PARM-LEN
+               END-IF
+               MOVE LS-PARM-TEXT (1 : WS-PARM-LEN) TO WS-USERID
+           ELSE
+               MOVE "UNKNOWN " TO WS-USERID
+           END-IF
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+
+           OPEN INPUT OLD-PARM-FILE
+           IF WS-OLD-STATUS NOT = "00"
+               SET WS-OLD-AT-END TO TRUE
+           END-IF
+           OPEN INPUT NEW-PARM-FILE
+           IF WS-NEW-STATUS NOT = "00"
+               DISPLAY "FZBZ0010E PARMNEW NOT AVAILABLE - NOTHING "
+                   "TO INSTALL"
+               CLOSE OLD-PARM-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM VALIDATE-NEW-PARM-FILE
+
+           OPEN OUTPUT OUT-PARM-FILE
+      *    THE AUDIT LOG ACCUMULATES ACROSS RUNS LIKE THE CHECKPOINT
+      *    FILE DOES - OPEN EXTEND TO APPEND, FALLING BACK TO OPEN
+      *    OUTPUT ONLY THE FIRST TIME THE DATASET DOES NOT YET EXIST.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           PERFORM LOAD-OLD-RULE-TABLE
+           PERFORM READ-NEW-CARD
+           PERFORM UNTIL WS-NEW-AT-END
+               ADD 1 TO WS-CARD-NUMBER
+               WRITE PARM-CARD FROM NEW-PARM-CARD
+               IF WS-CARD-NUMBER = 1
+                   PERFORM AUDIT-HEADER-CARD
+               ELSE
+                   PERFORM AUDIT-RULE-CARD
+               END-IF
+               PERFORM READ-NEW-CARD
+           END-PERFORM
+      *    ANY OLD RULE ENTRY NO MATCHING NEW CARD EVER CLAIMED (SEE
+      *    AUDIT-RULE-CARD) WAS REMOVED FROM THE DECK.
+           PERFORM VARYING WS-OLD-RULE-IDX FROM 1 BY 1
+                   UNTIL WS-OLD-RULE-IDX > WS-OLD-RULE-COUNT
+               IF NOT WS-OLD-RULE-MATCHED (WS-OLD-RULE-IDX)
+                   MOVE WS-OLD-RULE-CARD (WS-OLD-RULE-IDX)
+                       TO OLD-PARM-CARD
+                   ADD 1 TO WS-CARD-NUMBER
+                   PERFORM WRITE-AUDIT-RECORD-DELETE
+               END-IF
+           END-PERFORM
+
+           CLOSE OLD-PARM-FILE
+           CLOSE NEW-PARM-FILE
+           CLOSE OUT-PARM-FILE
+           CLOSE AUDIT-LOG-FILE
+           DISPLAY "FZBZ0011I PARMLIB UPDATE COMPLETE - " WS-USERID
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       VALIDATE-NEW-PARM-FILE.
+      *    PRE-SCANS THE STAGED DECK BEFORE INSTALLING ANYTHING, SO A
+      *    BAD DECK (TOO MANY RULE CARDS FOR THE RULE TABLE, AN UPPER
+      *    BOUND CT COULD NOT REACH, OR A REC-TYPE FIZZ-BUZZ-MAIN'S
+      *    READ-PARM-CARD WOULD REJECT) IS REJECTED WITHOUT TOUCHING
+      *    THE LIVE PARMLIB MEMBER OR THE AUDIT TRAIL.  REC-TYPE IS
+      *    CHECKED BY POSITION, NOT BY VALUE, TO MATCH READ-PARM-CARD
+      *    EXACTLY - IT ALWAYS TREATS THE FIRST PHYSICAL RECORD AS
+      *    THE HEADER AND EVERY RECORD AFTER IT AS A RULE CARD.
+           PERFORM READ-NEW-CARD
+           PERFORM UNTIL WS-NEW-AT-END
+               ADD 1 TO WS-NEW-CARD-POS
+               IF WS-NEW-CARD-POS = 1
+                   IF NEW-PARM-REC-TYPE NOT = "H"
+                       DISPLAY "FZBZ0019E FIRST CARD IN THE STAGED "
+                           "DECK HAS REC-TYPE " NEW-PARM-REC-TYPE
+                           " - FIZZ-BUZZ-MAIN ALWAYS READS THE "
+                           "FIRST RECORD AS THE HEADER CARD ('H').  "
+                           "REJECTING INSTALL."
+                       CLOSE OLD-PARM-FILE
+                       CLOSE NEW-PARM-FILE
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   IF NEW-PARM-UPPER-BOUND > 999
+                       DISPLAY "FZBZ0014E STAGED PARM-UPPER-BOUND "
+                           NEW-PARM-UPPER-BOUND " EXCEEDS 999 - CT "
+                           "IS PIC 999 IN FIZZ-BUZZ-MAIN AND WOULD "
+                           "OVERFLOW.  REJECTING INSTALL."
+                       CLOSE OLD-PARM-FILE
+                       CLOSE NEW-PARM-FILE
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+               ELSE
+                   IF NEW-PARM-REC-TYPE NOT = "R"
+                       DISPLAY "FZBZ0020E STAGED DECK RECORD "
+                           WS-NEW-CARD-POS " HAS REC-TYPE "
+                           NEW-PARM-REC-TYPE " - ONLY THE FIRST "
+                           "CARD MAY BE TYPE 'H' AND EVERY RECORD "
+                           "AFTER IT MUST BE TYPE 'R'.  REJECTING "
+                           "INSTALL."
+                       CLOSE OLD-PARM-FILE
+                       CLOSE NEW-PARM-FILE
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-NEW-RULE-COUNT
+                   IF WS-NEW-RULE-COUNT > 10
+                       DISPLAY "FZBZ0015E STAGED DECK HAS MORE THAN "
+                           "10 RULE CARDS - THE RULE TABLE IN "
+                           "FIZZ-BUZZ-MAIN ONLY HOLDS 10.  "
+                           "REJECTING INSTALL."
+                       CLOSE OLD-PARM-FILE
+                       CLOSE NEW-PARM-FILE
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   IF NEW-PARM-RULE-DIVISOR NOT > ZERO
+                       DISPLAY "FZBZ0024E STAGED DECK RULE CARD "
+                           WS-NEW-CARD-POS " HAS DIVISOR "
+                           NEW-PARM-RULE-DIVISOR " - A DIVISOR OF "
+                           "ZERO NEVER RESETS, SO ITS COUNTER WOULD "
+                           "FREE-RUN AND EVENTUALLY WRAP AND "
+                           "SPURIOUSLY FIRE.  REJECTING INSTALL."
+                       CLOSE OLD-PARM-FILE
+                       CLOSE NEW-PARM-FILE
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+               END-IF
+               PERFORM READ-NEW-CARD
+           END-PERFORM
+           CLOSE NEW-PARM-FILE
+           OPEN INPUT NEW-PARM-FILE
+           MOVE "N" TO WS-NEW-AT-END-SW.
+
+       LOAD-OLD-RULE-TABLE.
+      *    BUFFERS THE ENTIRE OLD (LIVE) DECK INTO A TABLE KEYED BY
+      *    RULE LABEL, THE SAME WAY FIZZRECON MATCHES RULE/QUEUE
+      *    ENTRIES ACROSS GDG GENERATIONS BY LABEL RATHER THAN BY
+      *    POSITION.  A STREAMING POSITIONAL DIFF WOULD MISREAD ANY
+      *    RULE CARD INSERTED, REMOVED, OR REORDERED IN THE MIDDLE OF
+      *    THE DECK AS A FLOOD OF SPURIOUS CHANGES TO EVERY CARD
+      *    AFTER IT (SEE AUDIT-RULE-CARD).  THE HEADER CARD HAS NO
+      *    LABEL OF ITS OWN AND THERE IS ONLY EVER ONE OF IT, SO IT IS
+      *    KEPT SEPARATELY AND COMPARED BY POSITION 1.
+           IF NOT WS-OLD-AT-END
+               PERFORM READ-OLD-CARD
+           END-IF
+           PERFORM UNTIL WS-OLD-AT-END
+               ADD 1 TO WS-OLD-CARD-POS
+               IF WS-OLD-CARD-POS = 1
+                   MOVE OLD-PARM-CARD TO WS-OLD-HEADER-CARD
+                   SET WS-OLD-HEADER-PRESENT TO TRUE
+               ELSE
+                   ADD 1 TO WS-OLD-RULE-COUNT
+                   MOVE OLD-PARM-CARD
+                       TO WS-OLD-RULE-CARD (WS-OLD-RULE-COUNT)
+                   MOVE OLD-PARM-RULE-LABEL
+                       TO WS-OLD-RULE-LABEL (WS-OLD-RULE-COUNT)
+                   MOVE "N"
+                       TO WS-OLD-RULE-MATCHED-SW (WS-OLD-RULE-COUNT)
+               END-IF
+               PERFORM READ-OLD-CARD
+           END-PERFORM.
+
+       AUDIT-HEADER-CARD.
+           IF NOT WS-OLD-HEADER-PRESENT
+               PERFORM WRITE-AUDIT-RECORD-ADD
+           ELSE
+               IF WS-OLD-HEADER-CARD NOT = NEW-PARM-CARD
+                   MOVE WS-OLD-HEADER-CARD TO OLD-PARM-CARD
+                   PERFORM WRITE-AUDIT-RECORD-CHANGE
+               END-IF
+           END-IF.
+
+       AUDIT-RULE-CARD.
+      *    MATCHES THE NEW RULE CARD AGAINST THE OLD DECK BY LABEL,
+      *    NOT POSITION, SO AN INSERTED/REMOVED/REORDERED CARD
+      *    DOESN'T MISLABEL UNRELATED CARDS AS CHANGED - SEE
+      *    LOAD-OLD-RULE-TABLE.  THE SCAN DELIBERATELY DOES NOT
+      *    EXIT EARLY ON FIRST MATCH, MATCHING THE REPO'S EXISTING
+      *    UNOPTIMIZED LINEAR-SEARCH IDIOM (E.G. FIZZRECON'S
+      *    PER-RULE MATCH LOOP).
+           MOVE "N" TO WS-RULE-MATCH-FOUND-SW
+           PERFORM VARYING WS-OLD-RULE-IDX FROM 1 BY 1
+                   UNTIL WS-OLD-RULE-IDX > WS-OLD-RULE-COUNT
+               IF NOT WS-OLD-RULE-MATCHED (WS-OLD-RULE-IDX)
+                       AND WS-OLD-RULE-LABEL (WS-OLD-RULE-IDX)
+                           = NEW-PARM-RULE-LABEL
+                   SET WS-OLD-RULE-MATCHED (WS-OLD-RULE-IDX) TO TRUE
+                   SET WS-RULE-MATCH-FOUND TO TRUE
+                   IF WS-OLD-RULE-CARD (WS-OLD-RULE-IDX)
+                           NOT = NEW-PARM-CARD
+                       MOVE WS-OLD-RULE-CARD (WS-OLD-RULE-IDX)
+                           TO OLD-PARM-CARD
+                       PERFORM WRITE-AUDIT-RECORD-CHANGE
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF NOT WS-RULE-MATCH-FOUND
+               PERFORM WRITE-AUDIT-RECORD-ADD
+           END-IF.
+
+       READ-OLD-CARD.
+           READ OLD-PARM-FILE
+               AT END
+                   SET WS-OLD-AT-END TO TRUE
+           END-READ.
+
+       READ-NEW-CARD.
+           READ NEW-PARM-FILE
+               AT END
+                   SET WS-NEW-AT-END TO TRUE
+           END-READ.
+
+       WRITE-AUDIT-RECORD-ADD.
+           MOVE WS-AUDIT-DATE TO AUDIT-DATE
+           MOVE WS-AUDIT-TIME TO AUDIT-TIME
+           MOVE WS-USERID TO AUDIT-USERID
+           MOVE "ADD" TO AUDIT-ACTION
+           MOVE WS-CARD-NUMBER TO AUDIT-CARD-NUMBER
+           MOVE SPACES TO AUDIT-OLD-CARD
+           MOVE NEW-PARM-CARD TO AUDIT-NEW-CARD
+           WRITE AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD-CHANGE.
+           MOVE WS-AUDIT-DATE TO AUDIT-DATE
+           MOVE WS-AUDIT-TIME TO AUDIT-TIME
+           MOVE WS-USERID TO AUDIT-USERID
+           MOVE "CHANGE" TO AUDIT-ACTION
+           MOVE WS-CARD-NUMBER TO AUDIT-CARD-NUMBER
+           MOVE OLD-PARM-CARD TO AUDIT-OLD-CARD
+           MOVE NEW-PARM-CARD TO AUDIT-NEW-CARD
+           WRITE AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD-DELETE.
+           MOVE WS-AUDIT-DATE TO AUDIT-DATE
+           MOVE WS-AUDIT-TIME TO AUDIT-TIME
+           MOVE WS-USERID TO AUDIT-USERID
+           MOVE "DELETE" TO AUDIT-ACTION
+           MOVE WS-CARD-NUMBER TO AUDIT-CARD-NUMBER
+           MOVE OLD-PARM-CARD TO AUDIT-OLD-CARD
+           MOVE SPACES TO AUDIT-NEW-CARD
+           WRITE AUDIT-RECORD.
