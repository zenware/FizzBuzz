@@ -0,0 +1,12 @@
+      ******************************************************
+      *    FZBZOUT CLASSIFICATION OUTPUT RECORD            *
+      *    ONE RECORD PER SEQUENCE NUMBER, PICKED UP BY THE *
+      *    DOWNSTREAM WORKLOAD-ROUTING EXTRACT JOB.         *
+      *    QUEUE-CODE HOLDS THE CONCATENATED LABELS OF      *
+      *    EVERY RULE THAT FIRED FOR THIS CASE (E.G.        *
+      *    "FIZZBUZZ" OR "FIZZBANG") OR "NUMBER" WHEN NO     *
+      *    RULE FIRED.                                      *
+      ******************************************************
+       01 CASE-OUT-RECORD.
+           05 CASE-NUMBER             PIC 9(5).
+           05 QUEUE-CODE              PIC X(20).
