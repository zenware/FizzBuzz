@@ -0,0 +1,24 @@
+      ******************************************************
+      *    FZBZPARM CONTROL-CARD RECORDS                   *
+      *    FIRST CARD (PARM-REC-TYPE = 'H') SUPPLIES THE    *
+      *    RUN'S UPPER BOUND.  PARM-CHECKPOINT-INTERVAL IS   *
+      *    STILL READ BACK FROM THIS CARD FOR PARMLIB LAYOUT *
+      *    COMPATIBILITY BUT IS CURRENTLY IGNORED - A        *
+      *    CHECKPOINT IS WRITTEN EVERY CASE REGARDLESS OF    *
+      *    ITS VALUE (SEE COBOL.CBL'S FIZZ-BUZZ-MAIN).  EACH *
+      *    CARD AFTER THE HEADER (PARM-REC-TYPE = 'R') ADDS   *
+      *    ONE DIVISOR/LABEL RULE TO THE CLASSIFICATION       *
+      *    TABLE, SO QUEUE-SPLIT RATIOS AND THE NUMBER OF     *
+      *    RULES CAN BE CHANGED WITHOUT A PROGRAM RECOMPILE.  *
+      ******************************************************
+       01 PARM-CARD.
+           05 PARM-REC-TYPE            PIC X(1).
+           05 PARM-DATA                PIC X(12).
+           05 PARM-HDR-DATA REDEFINES PARM-DATA.
+               10 PARM-UPPER-BOUND         PIC 9(5).
+               10 PARM-CHECKPOINT-INTERVAL PIC 9(3).
+               10 FILLER                   PIC X(4).
+           05 PARM-RULE-DATA REDEFINES PARM-DATA.
+               10 PARM-RULE-DIVISOR        PIC 9(3).
+               10 PARM-RULE-LABEL          PIC X(8).
+               10 PARM-RULE-RESET          PIC X(1).
