@@ -0,0 +1,15 @@
+      ******************************************************
+      *    FZBZAUDT PARAMETER-FILE CHANGE AUDIT RECORD      *
+      *    ONE RECORD PER CONTROL CARD THAT PARM-MAINT ADDS, *
+      *    CHANGES, OR REMOVES, SO OPS CAN SHOW WHO CHANGED   *
+      *    A DIVISOR/LABEL RULE OR THE UPPER BOUND, AND WHEN, *
+      *    WITHOUT HAVING TO DIFF PARMLIB GENERATIONS BY HAND.*
+      ******************************************************
+       01 AUDIT-RECORD.
+           05 AUDIT-DATE               PIC 9(6).
+           05 AUDIT-TIME                PIC 9(6).
+           05 AUDIT-USERID              PIC X(8).
+           05 AUDIT-ACTION              PIC X(8).
+           05 AUDIT-CARD-NUMBER         PIC 9(3).
+           05 AUDIT-OLD-CARD            PIC X(13).
+           05 AUDIT-NEW-CARD            PIC X(13).
