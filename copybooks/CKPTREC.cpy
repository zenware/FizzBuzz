@@ -0,0 +1,38 @@
+      ******************************************************
+      *    FZBZCKPT CHECKPOINT RECORD                      *
+      *    WRITTEN EVERY N ITERATIONS (PER THE CONTROL      *
+      *    CARD) SO A RESTARTED RUN CAN REPOSITION INSTEAD  *
+      *    OF REPROCESSING FROM SEQUENCE NUMBER 1.  CKPT-    *
+      *    LAST-CT AND THE RULE-TABLE COUNTERS ARE THE      *
+      *    VALUES TO RESUME WITH - THE CASE THEY POINT TO   *
+      *    HAS NOT YET BEEN WRITTEN.                        *
+      *    THE FILE IS READ SEQUENTIALLY AT START-UP; THE   *
+      *    LAST RECORD ON THE FILE IS THE RESTART POINT.    *
+      *    THE RULE-ENTRY TABLE MIRRORS WS-RULE-TABLE IN     *
+      *    THE MAIN PROGRAM SO THE PER-RULE DIVISOR COUNTERS *
+      *    AND HIT TOTALS SURVIVE A RESTART TOO.  CKPT-RULE-  *
+      *    DIVISOR/CKPT-RULE-LABEL CARRY EACH ENTRY'S IDENTITY *
+      *    SO A RESTART CAN CONFIRM THE RULE TABLE JUST LOADED *
+      *    FROM THE (POSSIBLY OPS-EDITED) PARM FILE IS STILL   *
+      *    THE SAME SHAPE THE CHECKPOINT WAS WRITTEN AGAINST -  *
+      *    CKPT-RULE-COUNT AND CKPT-RULE-COUNTER/CKPT-RULE-HITS *
+      *    ALONE CANNOT DETECT A REORDERED OR EDITED RULE CARD  *
+      *    DECK, ONLY A CHANGED COUNT.                          *
+      *    THE QUEUE-ENTRY TABLE MIRRORS WS-QUEUE-TABLE SO   *
+      *    PER-QUEUE (ACTUAL ROUTED COMBINATION) HIT COUNTS  *
+      *    ALSO SURVIVE A RESTART INSTEAD OF RESETTING TO    *
+      *    ZERO PARTWAY THROUGH A RUN.                       *
+      ******************************************************
+       01 CKPT-RECORD.
+           05 CKPT-LAST-CT             PIC 9(3).
+           05 CKPT-RULE-COUNT          PIC 9(2).
+           05 CKPT-RULE-ENTRY OCCURS 10 TIMES.
+               10 CKPT-RULE-DIVISOR        PIC 9(3).
+               10 CKPT-RULE-LABEL          PIC X(8).
+               10 CKPT-RULE-COUNTER        PIC 9(3).
+               10 CKPT-RULE-HITS           PIC 9(5).
+           05 CKPT-NUMBER-COUNT        PIC 9(5).
+           05 CKPT-QUEUE-COUNT         PIC 9(2).
+           05 CKPT-QUEUE-ENTRY OCCURS 20 TIMES.
+               10 CKPT-QUEUE-CODE          PIC X(20).
+               10 CKPT-QUEUE-HITS          PIC 9(5).
