@@ -0,0 +1,30 @@
+      ******************************************************
+      *    FZBZTOT CONTROL-TOTAL SUMMARY RECORD             *
+      *    ONE RECORD WRITTEN AT THE END OF EACH RUN, INTO  *
+      *    A DATED GDG GENERATION, SO A RECONCILIATION STEP  *
+      *    CAN DIFF TODAY'S QUEUE COUNTS AGAINST YESTERDAY'S *
+      *    BEFORE THE ROUTING JOBS ARE ALLOWED TO PROCEED.   *
+      *    A REAL RUN ALWAYS HAS AT LEAST THE DEFAULT RULE SET, *
+      *    SO TOT-RULE-COUNT IS NEVER ZERO ON THIS FILE - THE  *
+      *    ONE-TIME SEED GENERATION FZBZGDG.JCL CREATES WHEN   *
+      *    THE GDG BASE IS FIRST DEFINED IS A TRUE ZERO-RECORD *
+      *    FILE (NOT A RECORD WITH THIS FIELD SET TO ZERO), SO *
+      *    FIZZRECON RECOGNIZES IT VIA AN AT-END READ, NOT BY  *
+      *    ANY FIELD VALUE IN THIS RECORD.                     *
+      *    TOT-QUEUE-ENTRY HOLDS ONE HIT COUNT PER DISTINCT    *
+      *    QUEUE-CODE THE RUN ACTUALLY ROUTED A CASE TO (E.G.  *
+      *    "FIZZ", "FIZZBUZZ", "NUMBER") SINCE THE PER-RULE    *
+      *    TOT-RULE-HITS COUNTERS ABOVE OVER-COUNT COMBINATION *
+      *    CASES (A FIZZBUZZ CASE BUMPS BOTH FIZZ AND BUZZ).   *
+      ******************************************************
+       01 TOT-RECORD.
+           05 TOT-RUN-DATE             PIC 9(6).
+           05 TOT-RULE-COUNT           PIC 9(2).
+           05 TOT-RULE-ENTRY OCCURS 10 TIMES.
+               10 TOT-RULE-LABEL           PIC X(8).
+               10 TOT-RULE-HITS            PIC 9(5).
+           05 TOT-NUMBER-COUNT         PIC 9(5).
+           05 TOT-QUEUE-COUNT          PIC 9(2).
+           05 TOT-QUEUE-ENTRY OCCURS 20 TIMES.
+               10 TOT-QUEUE-CODE           PIC X(20).
+               10 TOT-QUEUE-HITS           PIC 9(5).
